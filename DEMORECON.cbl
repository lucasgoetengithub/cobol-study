@@ -0,0 +1,101 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: control-total reconciliation - compares DEMONSTRA's
+      *          batch total (BATCHTOT) against the external bank
+      *          settlement extract (BANKEXTR) for the same run date,
+      *          and flags any mismatch instead of letting a dropped
+      *          transaction go unnoticed.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMORECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-TOTAL-FILE ASSIGN TO "BATCHTOT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-BT-STATUS.
+           SELECT BANK-EXTRACT-FILE ASSIGN TO "BANKEXTR"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-BK-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-TOTAL-FILE.
+       COPY BATCHTOT.
+       FD  BANK-EXTRACT-FILE.
+       COPY BANKEXT.
+       WORKING-STORAGE SECTION.
+       77 WS-BT-STATUS            PIC X(02) VALUE "00".
+       77 WS-BK-STATUS            PIC X(02) VALUE "00".
+       77 WS-DIFERENCA            PIC S9(07)V99 VALUE ZEROS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM CARREGA-BATCH-TOTAL
+            PERFORM CARREGA-EXTRATO-BANCO
+
+            IF BT-RUN-DATE NOT = BK-RUN-DATE
+                DISPLAY "ERRO: DATA DO LOTE " BT-RUN-DATE
+                    " DIVERGE DA DATA DO EXTRATO BANCARIO "
+                    BK-RUN-DATE
+                PERFORM ERRO-RECONCILIACAO
+            END-IF
+
+            COMPUTE WS-DIFERENCA = BT-TOTAL - BK-TOTAL
+
+            IF WS-DIFERENCA NOT = ZERO
+                DISPLAY "DATA DO LOTE: " BT-RUN-DATE
+                DISPLAY "TOTAL DEMONSTRA: " BT-TOTAL
+                DISPLAY "TOTAL EXTRATO BANCARIO: " BK-TOTAL
+                DISPLAY "ERRO: DIVERGENCIA NA RECONCILIACAO - "
+                    "DIFERENCA " WS-DIFERENCA
+                PERFORM ERRO-RECONCILIACAO
+            END-IF
+
+            DISPLAY "DATA DO LOTE: " BT-RUN-DATE
+            DISPLAY "TOTAL DEMONSTRA: " BT-TOTAL
+            DISPLAY "TOTAL EXTRATO BANCARIO: " BK-TOTAL
+            DISPLAY "RECONCILIACAO OK - SEM DIVERGENCIA"
+
+            STOP RUN.
+
+       CARREGA-BATCH-TOTAL.
+            OPEN INPUT BATCH-TOTAL-FILE
+            IF WS-BT-STATUS NOT = "00"
+                DISPLAY "ERRO AO ABRIR BATCHTOT - STATUS "
+                    WS-BT-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+
+            READ BATCH-TOTAL-FILE
+                AT END
+                    DISPLAY "ERRO: BATCHTOT VAZIO"
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+            END-READ
+
+            CLOSE BATCH-TOTAL-FILE.
+
+       CARREGA-EXTRATO-BANCO.
+            OPEN INPUT BANK-EXTRACT-FILE
+            IF WS-BK-STATUS NOT = "00"
+                DISPLAY "ERRO AO ABRIR BANKEXTR - STATUS "
+                    WS-BK-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+
+            READ BANK-EXTRACT-FILE
+                AT END
+                    DISPLAY "ERRO: BANKEXTR VAZIO"
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+            END-READ
+
+            CLOSE BANK-EXTRACT-FILE.
+
+       ERRO-RECONCILIACAO.
+            MOVE 16 TO RETURN-CODE
+            STOP RUN.
+       END PROGRAM DEMORECON.

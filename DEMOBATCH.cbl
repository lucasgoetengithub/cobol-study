@@ -0,0 +1,110 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: batch control job for the DEMONSTRA suite. Runs the
+      *          date-stamp step (DEMONSTRA2), the date-format step
+      *          (DEMONSTRA3), the total calculation (DEMONSTRA), the
+      *          bank reconciliation (DEMORECON), the payment-status
+      *          update (DEMONSTRA4), the daily summary report
+      *          (DEMOREP), and the GL extract (DEMOGL) in sequence,
+      *          checking each step's return code before the next step
+      *          runs - a bad run-date from DEMONSTRA2 stops the batch
+      *          instead of silently flowing into the later steps.
+      *
+      *          The seven steps must already be compiled into
+      *          executables named DEMONSTRA2, DEMONSTRA3, DEMONSTRA,
+      *          DEMORECON, DEMONSTRA4, DEMOREP and DEMOGL in the
+      *          current directory, e.g.:
+      *              cobc -x -std=ibm -I copybooks -o DEMONSTRA2 \
+      *                  DEMONSTRA2.cbl
+      *              cobc -x -std=ibm -I copybooks -o DEMONSTRA3 \
+      *                  DEMONSTRA3.cbl FORMATDT.cbl
+      *              cobc -x -std=ibm -I copybooks -o DEMONSTRA \
+      *                  DEMONSTRA.cbl
+      *              cobc -x -std=ibm -I copybooks -o DEMORECON \
+      *                  DEMORECON.cbl
+      *              cobc -x -std=ibm -I copybooks -o DEMONSTRA4 \
+      *                  DEMONSTRA4.cbl FORMATDT.cbl
+      *              cobc -x -std=ibm -I copybooks -o DEMOREP \
+      *                  DEMOREP.cbl FORMATDT.cbl
+      *              cobc -x -std=ibm -I copybooks -o DEMOGL \
+      *                  DEMOGL.cbl
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMOBATCH.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-COMANDO              PIC X(80) VALUE SPACE.
+       77 WS-STEP-RC              PIC S9(04) VALUE ZEROS.
+       77 WS-STEP-NOME            PIC X(10) VALUE SPACE.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            MOVE "DEMONSTRA2" TO WS-STEP-NOME
+            MOVE "./DEMONSTRA2" TO WS-COMANDO
+            PERFORM EXECUTA-STEP
+            IF WS-STEP-RC NOT = ZERO
+                PERFORM ABORTA-LOTE
+            END-IF
+
+            MOVE "DEMONSTRA3" TO WS-STEP-NOME
+            MOVE "./DEMONSTRA3" TO WS-COMANDO
+            PERFORM EXECUTA-STEP
+            IF WS-STEP-RC NOT = ZERO
+                PERFORM ABORTA-LOTE
+            END-IF
+
+            MOVE "DEMONSTRA" TO WS-STEP-NOME
+            MOVE "./DEMONSTRA" TO WS-COMANDO
+            PERFORM EXECUTA-STEP
+            IF WS-STEP-RC NOT = ZERO
+                PERFORM ABORTA-LOTE
+            END-IF
+
+            MOVE "DEMORECON" TO WS-STEP-NOME
+            MOVE "./DEMORECON" TO WS-COMANDO
+            PERFORM EXECUTA-STEP
+            IF WS-STEP-RC NOT = ZERO
+                PERFORM ABORTA-LOTE
+            END-IF
+
+            MOVE "DEMONSTRA4" TO WS-STEP-NOME
+            MOVE "echo C | ./DEMONSTRA4" TO WS-COMANDO
+            PERFORM EXECUTA-STEP
+            IF WS-STEP-RC NOT = ZERO
+                PERFORM ABORTA-LOTE
+            END-IF
+
+            MOVE "DEMOREP" TO WS-STEP-NOME
+            MOVE "./DEMOREP" TO WS-COMANDO
+            PERFORM EXECUTA-STEP
+            IF WS-STEP-RC NOT = ZERO
+                PERFORM ABORTA-LOTE
+            END-IF
+
+            MOVE "DEMOGL" TO WS-STEP-NOME
+            MOVE "./DEMOGL" TO WS-COMANDO
+            PERFORM EXECUTA-STEP
+            IF WS-STEP-RC NOT = ZERO
+                PERFORM ABORTA-LOTE
+            END-IF
+
+            DISPLAY "LOTE DIARIO CONCLUIDO COM SUCESSO"
+
+            STOP RUN.
+
+       EXECUTA-STEP.
+            DISPLAY "EXECUTANDO STEP: " WS-STEP-NOME
+            CALL "SYSTEM" USING WS-COMANDO
+            COMPUTE WS-STEP-RC = FUNCTION MOD(RETURN-CODE, 256)
+            IF WS-STEP-RC = 0
+                COMPUTE WS-STEP-RC = RETURN-CODE / 256
+            END-IF
+            DISPLAY "STEP " WS-STEP-NOME " RETURN-CODE: " WS-STEP-RC.
+
+       ABORTA-LOTE.
+            DISPLAY "ERRO: STEP " WS-STEP-NOME
+                " FALHOU - LOTE ABORTADO"
+            MOVE WS-STEP-RC TO RETURN-CODE
+            STOP RUN.
+       END PROGRAM DEMOBATCH.

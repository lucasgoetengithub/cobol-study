@@ -5,24 +5,60 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. DEMONSTRA3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTRL-FILE ASSIGN TO "CTRLFILE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CTRL-FILE.
+       COPY CTRLREC.
        WORKING-STORAGE SECTION.
-       77 WS-DATA               PIC X(22) VALUE SPACE.
+       77 WS-CTRL-STATUS          PIC X(02) VALUE "00".
+       77 WS-RUN-DATE             PIC 9(08) VALUE ZEROS.
+       77 WS-DATA                 PIC X(10) VALUE SPACE.
+       77 WS-DATA-ISO              PIC X(10) VALUE SPACE.
+       77 WS-DATA-STATUS          PIC X(01) VALUE "Y".
+          88 WS-DATA-INVALIDA     VALUE "N".
        77 WS-DATA-AA               PIC X(22) VALUE SPACE.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            MOVE "12"      TO WS-DATA(01:02).
-            MOVE "/"       TO WS-DATA(03:01).
-            MOVE "03"      TO WS-DATA(04:02).
-            MOVE "/"       TO WS-DATA(06:01).
-            MOVE "2023"    TO WS-DATA(07:04).
+            PERFORM CARREGA-DATA-CONTROLE
 
+            CALL "FORMATDT" USING WS-RUN-DATE WS-DATA WS-DATA-ISO
+                                   WS-DATA-STATUS
+
+            IF WS-DATA-INVALIDA
+                DISPLAY "ERRO: DATA INVALIDA NO CTRLFILE - "
+                    WS-RUN-DATE
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+
+            DISPLAY "DATA DO LOTE (CTRLFILE): " WS-RUN-DATE
             DISPLAY WS-DATA
+            DISPLAY WS-DATA-ISO
 
             MOVE WS-DATA(07:04) TO WS-DATA-AA.
             DISPLAY WS-DATA-AA
 
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+       CARREGA-DATA-CONTROLE.
+            OPEN INPUT CTRL-FILE
+            IF WS-CTRL-STATUS NOT = "00"
+                DISPLAY "AVISO: CTRLFILE NAO ENCONTRADO - USANDO "
+                    "DATA ZERADA"
+            ELSE
+                READ CTRL-FILE
+                    AT END
+                        DISPLAY "AVISO: CTRLFILE VAZIO"
+                    NOT AT END
+                        MOVE CTRL-RUN-DATE TO WS-RUN-DATE
+                END-READ
+                CLOSE CTRL-FILE
+            END-IF.
+       END PROGRAM DEMONSTRA3.

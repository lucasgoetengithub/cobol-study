@@ -5,31 +5,168 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. DEMONSTRA4.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTRL-FILE ASSIGN TO "CTRLFILE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
+           SELECT PAY-MASTER-FILE ASSIGN TO "PAYMASTF"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAY-ID
+               FILE STATUS IS WS-PAY-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CTRL-FILE.
+       COPY CTRLREC.
+       FD  PAY-MASTER-FILE.
+       COPY PAYMAST.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
        WORKING-STORAGE SECTION.
-       77 WS-NUM-1                PIC 99 VALUE 0.
-       77 WS-NUM-2                PIC 99 VALUE 0.
-       01 WS-PAGTO                PIC X VALUE 'N'.
-          88 WS-CONFIRM           VALUE 'S' FALSE 'N'.
+       77 WS-CTRL-STATUS          PIC X(02) VALUE "00".
+       77 WS-RUN-DATE             PIC 9(08) VALUE ZEROS.
+       77 WS-PAY-STATUS           PIC X(02) VALUE "00".
+       77 WS-AUDIT-STATUS         PIC X(02) VALUE "00".
+       77 WS-PAY-ID-PROCESSAR     PIC X(10) VALUE "PAY0000001".
+       77 WS-VALOR-ANTERIOR       PIC X(01) VALUE SPACE.
+       77 WS-ACAO                 PIC X(01) VALUE "C".
+          88 WS-ACAO-REVERTER     VALUE "R".
+       77 WS-MOTIVO               PIC X(30) VALUE SPACE.
+       77 WS-DATA-STATUS          PIC X(01) VALUE "Y".
+          88 WS-DATA-INVALIDA     VALUE "N".
+       77 WS-DATA-ISO             PIC X(10) VALUE SPACE.
+       77 WS-OPERACAO-PAY         PIC X(27) VALUE SPACE.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM CARREGA-DATA-CONTROLE
 
-      *>       SET WS-NUM-1 TO 5
+            DISPLAY "DATA DO LOTE (CTRLFILE): " WS-RUN-DATE
 
-      *>       DISPLAY 'WS-NUM-1: ' WS-NUM-1
+            DISPLAY "ACAO (C=CONFIRMAR, R=REVERTER): "
+            ACCEPT WS-ACAO
 
-      *>       SET WS-NUM-2 TO WS-NUM-1
+            IF WS-ACAO NOT = "C" AND WS-ACAO NOT = "R"
+                PERFORM ERRO-ACAO-INVALIDA
+            END-IF
 
-      *>       DISPLAY 'WS-NUM-2: ' WS-NUM-2
+            OPEN I-O PAY-MASTER-FILE
+            IF WS-PAY-STATUS = "05" OR WS-PAY-STATUS = "35"
+                OPEN OUTPUT PAY-MASTER-FILE
+                CLOSE PAY-MASTER-FILE
+                OPEN I-O PAY-MASTER-FILE
+            END-IF
+            IF WS-PAY-STATUS NOT = "00"
+                DISPLAY "ERRO AO ABRIR PAYMASTF - STATUS "
+                    WS-PAY-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
 
-            DISPLAY 'SITUACAO DO PAGTO ATUAL: ' WS-PAGTO
+            MOVE WS-PAY-ID-PROCESSAR TO PAY-ID
+            READ PAY-MASTER-FILE
+                INVALID KEY
+                    MOVE WS-PAY-ID-PROCESSAR TO PAY-ID
+                    MOVE ZEROS TO PAY-VALOR
+                    MOVE WS-RUN-DATE TO PAY-DATA-YYYYMMDD
+                    CALL "FORMATDT" USING WS-RUN-DATE
+                        PAY-DATA-FORMATADA WS-DATA-ISO
+                        WS-DATA-STATUS
+                    IF WS-DATA-INVALIDA
+                        DISPLAY "ERRO: DATA INVALIDA NO CTRLFILE - "
+                            WS-RUN-DATE
+                        MOVE 16 TO RETURN-CODE
+                        STOP RUN
+                    END-IF
+                    SET PAY-CONFIRM TO FALSE
+                    WRITE PAY-MASTER-RECORD
+                        INVALID KEY
+                            MOVE "CRIAR REGISTRO DE PAGAMENTO"
+                                TO WS-OPERACAO-PAY
+                            PERFORM ERRO-GRAVACAO-PAY
+                    END-WRITE
+            END-READ
 
-            SET WS-CONFIRM         TO TRUE
+            DISPLAY "PAGAMENTO: " PAY-ID
+            DISPLAY 'SITUACAO DO PAGTO ATUAL: ' PAY-PAGTO
 
-            DISPLAY 'NOVA SITUACAO DO PAGTO: ' WS-PAGTO
+            MOVE PAY-PAGTO TO WS-VALOR-ANTERIOR
 
+            IF WS-ACAO-REVERTER
+                PERFORM REVERTER-PAGAMENTO
+            ELSE
+                PERFORM CONFIRMAR-PAGAMENTO
+            END-IF
 
+            REWRITE PAY-MASTER-RECORD
+                INVALID KEY
+                    MOVE "GRAVAR PAGAMENTO" TO WS-OPERACAO-PAY
+                    PERFORM ERRO-GRAVACAO-PAY
+            END-REWRITE
+
+            DISPLAY 'NOVA SITUACAO DO PAGTO: ' PAY-PAGTO
+
+            PERFORM GRAVA-AUDITORIA
+
+            CLOSE PAY-MASTER-FILE
+
+            STOP RUN.
+
+       ERRO-GRAVACAO-PAY.
+            DISPLAY "ERRO AO " WS-OPERACAO-PAY " " PAY-ID
+                " - STATUS " WS-PAY-STATUS
+            MOVE 16 TO RETURN-CODE
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+       ERRO-ACAO-INVALIDA.
+            DISPLAY "ERRO: ACAO INVALIDA " WS-ACAO
+            MOVE 16 TO RETURN-CODE
+            STOP RUN.
+
+       CONFIRMAR-PAGAMENTO.
+            SET PAY-CONFIRM TO TRUE
+            MOVE "CONFIRMACAO DE PAGAMENTO" TO WS-MOTIVO.
+
+       REVERTER-PAGAMENTO.
+            DISPLAY "MOTIVO DA REVERSAO: "
+            ACCEPT WS-MOTIVO
+            SET PAY-CONFIRM TO FALSE.
+
+       GRAVA-AUDITORIA.
+            OPEN EXTEND AUDIT-FILE
+            IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+                OPEN OUTPUT AUDIT-FILE
+            END-IF
+            IF WS-AUDIT-STATUS NOT = "00"
+                DISPLAY "AVISO: NAO FOI POSSIVEL GRAVAR AUDITLOG - "
+                    "STATUS " WS-AUDIT-STATUS
+            ELSE
+                MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+                MOVE PAY-ID TO AUD-PAY-ID
+                MOVE WS-VALOR-ANTERIOR TO AUD-VALOR-ANTERIOR
+                MOVE PAY-PAGTO TO AUD-VALOR-NOVO
+                MOVE WS-MOTIVO TO AUD-MOTIVO
+                WRITE AUDIT-RECORD
+                CLOSE AUDIT-FILE
+            END-IF.
+
+       CARREGA-DATA-CONTROLE.
+            OPEN INPUT CTRL-FILE
+            IF WS-CTRL-STATUS NOT = "00"
+                DISPLAY "AVISO: CTRLFILE NAO ENCONTRADO - USANDO "
+                    "DATA ZERADA"
+            ELSE
+                READ CTRL-FILE
+                    AT END
+                        DISPLAY "AVISO: CTRLFILE VAZIO"
+                    NOT AT END
+                        MOVE CTRL-RUN-DATE TO WS-RUN-DATE
+                END-READ
+                CLOSE CTRL-FILE
+            END-IF.
+       END PROGRAM DEMONSTRA4.

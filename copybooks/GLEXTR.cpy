@@ -0,0 +1,11 @@
+      ******************************************************************
+      * GLEXTR - general ledger extract record, one per confirmed
+      * payment on the current business date, written by DEMOGL for
+      * the GL system to pick up.
+      ******************************************************************
+       01 GL-EXTRACT-RECORD.
+          05 GL-PAY-ID              PIC X(10).
+          05 GL-VALOR                PIC S9(07)V99
+                                      SIGN IS TRAILING SEPARATE
+                                      CHARACTER.
+          05 GL-DATA-YYYYMMDD        PIC 9(08).

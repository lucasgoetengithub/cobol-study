@@ -0,0 +1,15 @@
+      ******************************************************************
+      * PAYMAST - shared payment master record, keyed by PAY-ID.
+      * Combines the amount field from DEMONSTRA, the date fields from
+      * DEMONSTRA2/DEMONSTRA3, and the status flag from DEMONSTRA4, so
+      * a day's work survives between runs in PAYMASTF.
+      ******************************************************************
+       01 PAY-MASTER-RECORD.
+          05 PAY-ID                 PIC X(10).
+          05 PAY-VALOR              PIC S9(07)V99
+                                      SIGN IS TRAILING SEPARATE
+                                      CHARACTER.
+          05 PAY-DATA-YYYYMMDD      PIC 9(08).
+          05 PAY-DATA-FORMATADA     PIC X(10).
+          05 PAY-PAGTO              PIC X(01).
+             88 PAY-CONFIRM          VALUE "S" FALSE "N".

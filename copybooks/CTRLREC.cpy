@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CTRLREC - shared control/parameter record for the DEMONSTRA
+      * suite. Written by DEMONSTRA2, read by DEMONSTRA, DEMONSTRA3 and
+      * DEMONSTRA4 so every step stamps output with the same business
+      * date instead of each one taking "today" independently.
+      ******************************************************************
+       01 CTRL-RECORD.
+          05 CTRL-RUN-DATE          PIC 9(08).
+          05 CTRL-DATE-CAPTURED     PIC X(01).
+             88 CTRL-JA-CAPTURADA   VALUE "Y".

@@ -0,0 +1,11 @@
+      ******************************************************************
+      * AUDITREC - audit trail record for SITUACAO DO PAGTO changes,
+      * appended to by DEMONSTRA4 every time a payment's status flag
+      * transitions.
+      ******************************************************************
+       01 AUDIT-RECORD.
+          05 AUD-TIMESTAMP           PIC X(21).
+          05 AUD-PAY-ID              PIC X(10).
+          05 AUD-VALOR-ANTERIOR      PIC X(01).
+          05 AUD-VALOR-NOVO          PIC X(01).
+          05 AUD-MOTIVO              PIC X(30).

@@ -0,0 +1,11 @@
+      ******************************************************************
+      * BATCHTOT - the day's batch total, written by DEMONSTRA so
+      * downstream programs (reconciliation, reporting) can pick up
+      * the total without recomputing it from TRANSACF.
+      ******************************************************************
+       01 BATCH-TOTAL-RECORD.
+          05 BT-RUN-DATE            PIC 9(08).
+          05 BT-TOTAL                PIC S9(07)V99
+                                      SIGN IS TRAILING SEPARATE
+                                      CHARACTER.
+          05 BT-QTD-LANCAMENTOS      PIC 9(05).

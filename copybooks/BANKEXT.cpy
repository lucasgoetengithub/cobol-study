@@ -0,0 +1,10 @@
+      ******************************************************************
+      * BANKEXT - external bank settlement extract record, one per run
+      * date, used by DEMORECON to check DEMONSTRA's batch total
+      * against the bank's own total for the same day.
+      ******************************************************************
+       01 BANK-EXTRACT-RECORD.
+          05 BK-RUN-DATE            PIC 9(08).
+          05 BK-TOTAL                PIC S9(07)V99
+                                      SIGN IS TRAILING SEPARATE
+                                      CHARACTER.

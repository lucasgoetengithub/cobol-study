@@ -0,0 +1,8 @@
+      ******************************************************************
+      * TRANREC - daily transaction file record, read by DEMONSTRA
+      ******************************************************************
+       01 TRAN-RECORD.
+          05 TRAN-ID                PIC X(10).
+          05 TRAN-AMOUNT             PIC S9(05)V99
+                                      SIGN IS TRAILING SEPARATE
+                                      CHARACTER.

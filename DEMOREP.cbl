@@ -0,0 +1,205 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: daily summary report - pulls the day's batch total
+      *          (DEMONSTRA/BATCHTOT), the formatted run date
+      *          (DEMONSTRA3/FORMATDT) and the confirmed/unconfirmed
+      *          payment status (DEMONSTRA4/PAYMASTF) into one
+      *          paginated print file, DAILYRPT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMOREP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-TOTAL-FILE ASSIGN TO "BATCHTOT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-BT-STATUS.
+           SELECT PAY-MASTER-FILE ASSIGN TO "PAYMASTF"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PAY-ID
+               FILE STATUS IS WS-PAY-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "DAILYRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-TOTAL-FILE.
+       COPY BATCHTOT.
+       FD  PAY-MASTER-FILE.
+       COPY PAYMAST.
+       FD  PRINT-FILE.
+       01 PRINT-LINE              PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 WS-BT-STATUS            PIC X(02) VALUE "00".
+       77 WS-PAY-STATUS           PIC X(02) VALUE "00".
+       77 WS-PRINT-STATUS         PIC X(02) VALUE "00".
+       77 WS-BT-ENCONTRADO        PIC X(01) VALUE "N".
+          88 WS-SEM-BATCH-TOTAL   VALUE "N".
+       77 WS-DATA-FORMATADA       PIC X(10) VALUE SPACE.
+       77 WS-DATA-ISO             PIC X(10) VALUE SPACE.
+       77 WS-DATA-STATUS          PIC X(01) VALUE "Y".
+          88 WS-DATA-INVALIDA     VALUE "N".
+       77 WS-EOF-PAY              PIC X(01) VALUE "N".
+          88 WS-FIM-PAY           VALUE "Y".
+       77 WS-QTD-CONFIRMADOS      PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-NAO-CONFIRMADOS  PIC 9(05) VALUE ZEROS.
+       77 WS-LINHA-COUNT          PIC 99 VALUE ZEROS.
+       77 WS-PAGINA               PIC 99 VALUE ZEROS.
+       77 WS-MAX-LINHAS           PIC 99 VALUE 20.
+       77 WS-TOTAL-EDIT           PIC Z(06)9.99- VALUE ZEROS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN OUTPUT PRINT-FILE
+            IF WS-PRINT-STATUS NOT = "00"
+                DISPLAY "ERRO AO ABRIR DAILYRPT - STATUS "
+                    WS-PRINT-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+
+            PERFORM CARREGA-BATCH-TOTAL
+            PERFORM FORMATA-DATA-LOTE
+            PERFORM IMPRIME-CABECALHO
+
+            PERFORM SUMARIZA-PAGAMENTOS
+
+            PERFORM IMPRIME-CORPO
+
+            CLOSE PRINT-FILE
+
+            STOP RUN.
+
+       CARREGA-BATCH-TOTAL.
+            OPEN INPUT BATCH-TOTAL-FILE
+            IF WS-BT-STATUS NOT = "00"
+                MOVE "N" TO WS-BT-ENCONTRADO
+            ELSE
+                READ BATCH-TOTAL-FILE
+                    AT END
+                        MOVE "N" TO WS-BT-ENCONTRADO
+                    NOT AT END
+                        MOVE "Y" TO WS-BT-ENCONTRADO
+                END-READ
+                CLOSE BATCH-TOTAL-FILE
+            END-IF.
+
+       FORMATA-DATA-LOTE.
+            IF WS-SEM-BATCH-TOTAL
+                MOVE ZEROS TO BT-RUN-DATE
+            END-IF
+            CALL "FORMATDT" USING BT-RUN-DATE WS-DATA-FORMATADA
+                WS-DATA-ISO WS-DATA-STATUS
+            IF WS-DATA-INVALIDA
+                DISPLAY "ERRO: DATA INVALIDA NO BATCHTOT - "
+                    BT-RUN-DATE
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+       SUMARIZA-PAGAMENTOS.
+            OPEN INPUT PAY-MASTER-FILE
+            IF WS-PAY-STATUS NOT = "00"
+                DISPLAY "AVISO: PAYMASTF NAO ENCONTRADO OU VAZIO"
+            ELSE
+                PERFORM UNTIL WS-FIM-PAY
+                    READ PAY-MASTER-FILE NEXT RECORD
+                        AT END
+                            SET WS-FIM-PAY TO TRUE
+                        NOT AT END
+                            IF PAY-CONFIRM
+                                ADD 1 TO WS-QTD-CONFIRMADOS
+                            ELSE
+                                ADD 1 TO WS-QTD-NAO-CONFIRMADOS
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE PAY-MASTER-FILE
+            END-IF.
+
+       IMPRIME-CABECALHO.
+            ADD 1 TO WS-PAGINA
+            MOVE ZEROS TO WS-LINHA-COUNT
+
+            MOVE SPACES TO PRINT-LINE
+            STRING "RELATORIO DIARIO DEMONSTRA - PAGINA "
+                WS-PAGINA DELIMITED BY SIZE INTO PRINT-LINE
+            WRITE PRINT-LINE
+            IF WS-PRINT-STATUS NOT = "00"
+                PERFORM ERRO-GRAVACAO-RPT
+            END-IF
+            ADD 1 TO WS-LINHA-COUNT
+
+            MOVE SPACES TO PRINT-LINE
+            STRING "DATA DO LOTE: " WS-DATA-FORMATADA
+                " (" WS-DATA-ISO ")" DELIMITED BY SIZE INTO PRINT-LINE
+            WRITE PRINT-LINE
+            IF WS-PRINT-STATUS NOT = "00"
+                PERFORM ERRO-GRAVACAO-RPT
+            END-IF
+            ADD 1 TO WS-LINHA-COUNT
+
+            MOVE SPACES TO PRINT-LINE
+            WRITE PRINT-LINE
+            IF WS-PRINT-STATUS NOT = "00"
+                PERFORM ERRO-GRAVACAO-RPT
+            END-IF
+            ADD 1 TO WS-LINHA-COUNT.
+
+       IMPRIME-CORPO.
+            MOVE BT-TOTAL TO WS-TOTAL-EDIT
+
+            PERFORM QUEBRA-PAGINA-SE-PRECISO
+            MOVE SPACES TO PRINT-LINE
+            STRING "QUANTIDADE DE LANCAMENTOS: "
+                BT-QTD-LANCAMENTOS DELIMITED BY SIZE INTO PRINT-LINE
+            WRITE PRINT-LINE
+            IF WS-PRINT-STATUS NOT = "00"
+                PERFORM ERRO-GRAVACAO-RPT
+            END-IF
+            ADD 1 TO WS-LINHA-COUNT
+
+            PERFORM QUEBRA-PAGINA-SE-PRECISO
+            MOVE SPACES TO PRINT-LINE
+            STRING "TOTAL DO LOTE: " WS-TOTAL-EDIT
+                DELIMITED BY SIZE INTO PRINT-LINE
+            WRITE PRINT-LINE
+            IF WS-PRINT-STATUS NOT = "00"
+                PERFORM ERRO-GRAVACAO-RPT
+            END-IF
+            ADD 1 TO WS-LINHA-COUNT
+
+            PERFORM QUEBRA-PAGINA-SE-PRECISO
+            MOVE SPACES TO PRINT-LINE
+            STRING "PAGAMENTOS CONFIRMADOS: "
+                WS-QTD-CONFIRMADOS DELIMITED BY SIZE INTO PRINT-LINE
+            WRITE PRINT-LINE
+            IF WS-PRINT-STATUS NOT = "00"
+                PERFORM ERRO-GRAVACAO-RPT
+            END-IF
+            ADD 1 TO WS-LINHA-COUNT
+
+            PERFORM QUEBRA-PAGINA-SE-PRECISO
+            MOVE SPACES TO PRINT-LINE
+            STRING "PAGAMENTOS NAO CONFIRMADOS: "
+                WS-QTD-NAO-CONFIRMADOS DELIMITED BY SIZE INTO
+                PRINT-LINE
+            WRITE PRINT-LINE
+            IF WS-PRINT-STATUS NOT = "00"
+                PERFORM ERRO-GRAVACAO-RPT
+            END-IF
+            ADD 1 TO WS-LINHA-COUNT.
+
+       QUEBRA-PAGINA-SE-PRECISO.
+            IF WS-LINHA-COUNT >= WS-MAX-LINHAS
+                PERFORM IMPRIME-CABECALHO
+            END-IF.
+
+       ERRO-GRAVACAO-RPT.
+            DISPLAY "ERRO AO GRAVAR DAILYRPT - STATUS "
+                WS-PRINT-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN.
+       END PROGRAM DEMOREP.

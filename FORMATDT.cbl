@@ -0,0 +1,87 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: reusable date-formatting routine. Takes any YYYYMMDD
+      *          value and returns it validated and formatted as
+      *          DD/MM/YYYY, so every report can CALL this instead of
+      *          retyping the day/month/year assembly logic.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORMATDT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-DIA                  PIC 99.
+       77 WS-MES                  PIC 99.
+       77 WS-ANO                  PIC 9(04).
+       77 WS-DIAS-NO-MES          PIC 99 VALUE ZEROS.
+       LINKAGE SECTION.
+       01 LNK-YYYYMMDD             PIC 9(08).
+       01 LNK-DATA-BR              PIC X(10).
+       01 LNK-DATA-ISO             PIC X(10).
+       01 LNK-STATUS               PIC X(01).
+          88 LNK-DATA-INVALIDA     VALUE "N".
+       PROCEDURE DIVISION USING LNK-YYYYMMDD LNK-DATA-BR LNK-DATA-ISO
+                                 LNK-STATUS.
+       MAIN-PROCEDURE.
+            MOVE "Y" TO LNK-STATUS
+            MOVE SPACES TO LNK-DATA-BR
+            MOVE SPACES TO LNK-DATA-ISO
+
+            MOVE LNK-YYYYMMDD(1:4) TO WS-ANO
+            MOVE LNK-YYYYMMDD(5:2) TO WS-MES
+            MOVE LNK-YYYYMMDD(7:2) TO WS-DIA
+
+            PERFORM VALIDA-DATA
+
+            IF LNK-DATA-INVALIDA
+                GOBACK
+            END-IF
+
+            MOVE WS-DIA            TO LNK-DATA-BR(01:02).
+            MOVE "/"       TO LNK-DATA-BR(03:01).
+            MOVE WS-MES            TO LNK-DATA-BR(04:02).
+            MOVE "/"       TO LNK-DATA-BR(06:01).
+            MOVE WS-ANO            TO LNK-DATA-BR(07:04).
+
+            MOVE WS-ANO             TO LNK-DATA-ISO(01:04).
+            MOVE "-"       TO LNK-DATA-ISO(05:01).
+            MOVE WS-MES             TO LNK-DATA-ISO(06:02).
+            MOVE "-"       TO LNK-DATA-ISO(08:01).
+            MOVE WS-DIA             TO LNK-DATA-ISO(09:02).
+
+            GOBACK.
+
+       VALIDA-DATA.
+            IF WS-MES < 01 OR WS-MES > 12
+                SET LNK-DATA-INVALIDA TO TRUE
+            ELSE
+                PERFORM CALCULA-DIAS-NO-MES
+                IF WS-DIA < 01 OR WS-DIA > WS-DIAS-NO-MES
+                    SET LNK-DATA-INVALIDA TO TRUE
+                END-IF
+            END-IF.
+
+       CALCULA-DIAS-NO-MES.
+            EVALUATE WS-MES
+                WHEN 01 WHEN 03 WHEN 05 WHEN 07
+                WHEN 08 WHEN 10 WHEN 12
+                    MOVE 31 TO WS-DIAS-NO-MES
+                WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                    MOVE 30 TO WS-DIAS-NO-MES
+                WHEN 02
+                    IF FUNCTION MOD(WS-ANO, 400) = 0
+                        MOVE 29 TO WS-DIAS-NO-MES
+                    ELSE
+                        IF FUNCTION MOD(WS-ANO, 100) = 0
+                            MOVE 28 TO WS-DIAS-NO-MES
+                        ELSE
+                            IF FUNCTION MOD(WS-ANO, 4) = 0
+                                MOVE 29 TO WS-DIAS-NO-MES
+                            ELSE
+                                MOVE 28 TO WS-DIAS-NO-MES
+                            END-IF
+                        END-IF
+                    END-IF
+            END-EVALUATE.
+       END PROGRAM FORMATDT.

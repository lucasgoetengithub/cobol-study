@@ -0,0 +1,264 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: interactive maintenance transaction for the payment
+      *          master file - an operator keys in a payment ID, the
+      *          program looks up its current SITUACAO DO PAGTO, and
+      *          applies an add (A), change (C) or delete (D) action
+      *          against PAYMASTF, instead of every run acting on the
+      *          one hardcoded record DEMONSTRA4 uses for its
+      *          confirm/reverse batch step.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMOMANT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTRL-FILE ASSIGN TO "CTRLFILE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
+           SELECT PAY-MASTER-FILE ASSIGN TO "PAYMASTF"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAY-ID
+               FILE STATUS IS WS-PAY-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTRL-FILE.
+       COPY CTRLREC.
+       FD  PAY-MASTER-FILE.
+       COPY PAYMAST.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+       WORKING-STORAGE SECTION.
+       77 WS-CTRL-STATUS          PIC X(02) VALUE "00".
+       77 WS-RUN-DATE             PIC 9(08) VALUE ZEROS.
+       77 WS-PAY-STATUS           PIC X(02) VALUE "00".
+       77 WS-AUDIT-STATUS         PIC X(02) VALUE "00".
+       77 WS-DATA-ISO             PIC X(10) VALUE SPACE.
+       77 WS-DATA-STATUS          PIC X(01) VALUE "Y".
+          88 WS-DATA-INVALIDA     VALUE "N".
+       77 WS-PAY-ID-PROCESSAR     PIC X(10) VALUE SPACE.
+       77 WS-ACAO                 PIC X(01) VALUE SPACE.
+       77 WS-VALOR-ANTERIOR       PIC X(01) VALUE SPACE.
+       77 WS-MOTIVO               PIC X(30) VALUE SPACE.
+       77 WS-REGISTRO-ENCONTRADO  PIC X(01) VALUE "N".
+          88 WS-JA-EXISTE         VALUE "Y" FALSE "N".
+       77 WS-OPERACAO-PAY         PIC X(17) VALUE SPACE.
+       77 WS-VALOR-ENTRADA        PIC X(12) VALUE SPACE.
+       77 WS-VALOR-POS-INVALIDA   PIC 9(04) VALUE ZEROS.
+       77 WS-SITUACAO-ENTRADA     PIC X(01) VALUE SPACE.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM CARREGA-DATA-CONTROLE
+
+            DISPLAY "ACAO (A=INCLUIR, C=ALTERAR, D=EXCLUIR): "
+            ACCEPT WS-ACAO
+
+            DISPLAY "ID DO PAGAMENTO: "
+            ACCEPT WS-PAY-ID-PROCESSAR
+
+            PERFORM ABRE-PAYMASTF
+
+            MOVE WS-PAY-ID-PROCESSAR TO PAY-ID
+            READ PAY-MASTER-FILE
+                INVALID KEY
+                    SET WS-JA-EXISTE TO FALSE
+                NOT INVALID KEY
+                    SET WS-JA-EXISTE TO TRUE
+                    DISPLAY "SITUACAO DO PAGTO ATUAL: " PAY-PAGTO
+            END-READ
+
+            EVALUATE WS-ACAO
+                WHEN "A"
+                    PERFORM INCLUIR-PAGAMENTO
+                WHEN "C"
+                    PERFORM ALTERAR-PAGAMENTO
+                WHEN "D"
+                    PERFORM EXCLUIR-PAGAMENTO
+                WHEN OTHER
+                    PERFORM ERRO-ACAO-INVALIDA
+            END-EVALUATE
+
+            PERFORM GRAVA-AUDITORIA
+
+            CLOSE PAY-MASTER-FILE
+
+            STOP RUN.
+
+       INCLUIR-PAGAMENTO.
+            IF WS-JA-EXISTE
+                DISPLAY "ERRO: PAGAMENTO " WS-PAY-ID-PROCESSAR
+                    " JA EXISTE"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+
+            MOVE SPACE TO WS-VALOR-ANTERIOR
+            MOVE WS-PAY-ID-PROCESSAR TO PAY-ID
+
+            DISPLAY "VALOR DO PAGAMENTO (EX: 1500.00 OU "
+                "-1500.00): "
+            MOVE SPACE TO WS-VALOR-ENTRADA
+            ACCEPT WS-VALOR-ENTRADA
+            PERFORM CAPTURA-VALOR-PAGAMENTO
+
+            MOVE WS-RUN-DATE TO PAY-DATA-YYYYMMDD
+            CALL "FORMATDT" USING WS-RUN-DATE PAY-DATA-FORMATADA
+                WS-DATA-ISO WS-DATA-STATUS
+            IF WS-DATA-INVALIDA
+                DISPLAY "ERRO: DATA INVALIDA NO CTRLFILE - "
+                    WS-RUN-DATE
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+            SET PAY-CONFIRM TO FALSE
+
+            MOVE "INCLUSAO DE PAGAMENTO" TO WS-MOTIVO
+
+            WRITE PAY-MASTER-RECORD
+                INVALID KEY
+                    MOVE "INCLUIR PAGAMENTO" TO WS-OPERACAO-PAY
+                    PERFORM ERRO-GRAVACAO-PAY
+            END-WRITE
+
+            DISPLAY "NOVA SITUACAO DO PAGTO: " PAY-PAGTO.
+
+       ALTERAR-PAGAMENTO.
+            IF NOT WS-JA-EXISTE
+                PERFORM ERRO-NAO-ENCONTRADO
+            END-IF
+
+            MOVE PAY-PAGTO TO WS-VALOR-ANTERIOR
+
+            DISPLAY "NOVO VALOR DO PAGAMENTO (ENTER P/ MANTER, "
+                "EX: 1500.00 OU -1500.00): "
+            MOVE SPACE TO WS-VALOR-ENTRADA
+            ACCEPT WS-VALOR-ENTRADA
+            IF WS-VALOR-ENTRADA NOT = SPACE
+                PERFORM CAPTURA-VALOR-PAGAMENTO
+            END-IF
+
+            DISPLAY "NOVA SITUACAO (S=CONFIRMADO, N=NAO "
+                "CONFIRMADO): "
+            MOVE SPACE TO WS-SITUACAO-ENTRADA
+            ACCEPT WS-SITUACAO-ENTRADA
+            IF WS-SITUACAO-ENTRADA NOT = "S"
+                AND WS-SITUACAO-ENTRADA NOT = "N"
+                PERFORM ERRO-SITUACAO-INVALIDA
+            END-IF
+            MOVE WS-SITUACAO-ENTRADA TO PAY-PAGTO
+
+            MOVE "ALTERACAO DE PAGAMENTO" TO WS-MOTIVO
+
+            REWRITE PAY-MASTER-RECORD
+                INVALID KEY
+                    MOVE "ALTERAR PAGAMENTO" TO WS-OPERACAO-PAY
+                    PERFORM ERRO-GRAVACAO-PAY
+            END-REWRITE
+
+            DISPLAY "NOVA SITUACAO DO PAGTO: " PAY-PAGTO.
+
+       EXCLUIR-PAGAMENTO.
+            IF NOT WS-JA-EXISTE
+                PERFORM ERRO-NAO-ENCONTRADO
+            END-IF
+
+            MOVE PAY-PAGTO TO WS-VALOR-ANTERIOR
+            MOVE "EXCLUSAO DE PAGAMENTO" TO WS-MOTIVO
+
+            DELETE PAY-MASTER-FILE RECORD
+                INVALID KEY
+                    MOVE "EXCLUIR PAGAMENTO" TO WS-OPERACAO-PAY
+                    PERFORM ERRO-GRAVACAO-PAY
+            END-DELETE
+
+            MOVE SPACE TO PAY-PAGTO
+            DISPLAY "PAGAMENTO " PAY-ID " EXCLUIDO".
+
+       CAPTURA-VALOR-PAGAMENTO.
+            MOVE FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-VALOR-ENTRADA))
+                TO WS-VALOR-POS-INVALIDA
+            IF WS-VALOR-POS-INVALIDA NOT = 0
+                DISPLAY "ERRO: VALOR DE PAGAMENTO INVALIDO - "
+                    WS-VALOR-ENTRADA
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+            COMPUTE PAY-VALOR =
+                FUNCTION NUMVAL(FUNCTION TRIM(WS-VALOR-ENTRADA)).
+
+       ABRE-PAYMASTF.
+            OPEN I-O PAY-MASTER-FILE
+            IF WS-PAY-STATUS = "05" OR WS-PAY-STATUS = "35"
+                OPEN OUTPUT PAY-MASTER-FILE
+                CLOSE PAY-MASTER-FILE
+                OPEN I-O PAY-MASTER-FILE
+            END-IF
+            IF WS-PAY-STATUS NOT = "00"
+                DISPLAY "ERRO AO ABRIR PAYMASTF - STATUS "
+                    WS-PAY-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+       GRAVA-AUDITORIA.
+            OPEN EXTEND AUDIT-FILE
+            IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+                OPEN OUTPUT AUDIT-FILE
+            END-IF
+            IF WS-AUDIT-STATUS NOT = "00"
+                DISPLAY "AVISO: NAO FOI POSSIVEL GRAVAR AUDITLOG - "
+                    "STATUS " WS-AUDIT-STATUS
+            ELSE
+                MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+                MOVE WS-PAY-ID-PROCESSAR TO AUD-PAY-ID
+                MOVE WS-VALOR-ANTERIOR TO AUD-VALOR-ANTERIOR
+                MOVE PAY-PAGTO TO AUD-VALOR-NOVO
+                MOVE WS-MOTIVO TO AUD-MOTIVO
+                WRITE AUDIT-RECORD
+                CLOSE AUDIT-FILE
+            END-IF.
+
+       CARREGA-DATA-CONTROLE.
+            OPEN INPUT CTRL-FILE
+            IF WS-CTRL-STATUS NOT = "00"
+                DISPLAY "AVISO: CTRLFILE NAO ENCONTRADO - USANDO "
+                    "DATA ZERADA"
+            ELSE
+                READ CTRL-FILE
+                    AT END
+                        DISPLAY "AVISO: CTRLFILE VAZIO"
+                    NOT AT END
+                        MOVE CTRL-RUN-DATE TO WS-RUN-DATE
+                END-READ
+                CLOSE CTRL-FILE
+            END-IF.
+
+       ERRO-ACAO-INVALIDA.
+            DISPLAY "ERRO: ACAO INVALIDA " WS-ACAO
+            MOVE 16 TO RETURN-CODE
+            STOP RUN.
+
+       ERRO-SITUACAO-INVALIDA.
+            DISPLAY "ERRO: SITUACAO DO PAGTO INVALIDA - "
+                WS-SITUACAO-ENTRADA
+            MOVE 16 TO RETURN-CODE
+            STOP RUN.
+
+       ERRO-NAO-ENCONTRADO.
+            DISPLAY "ERRO: PAGAMENTO " WS-PAY-ID-PROCESSAR
+                " NAO ENCONTRADO"
+            MOVE 16 TO RETURN-CODE
+            STOP RUN.
+
+       ERRO-GRAVACAO-PAY.
+            DISPLAY "ERRO AO " WS-OPERACAO-PAY " " PAY-ID
+                " - STATUS " WS-PAY-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN.
+       END PROGRAM DEMOMANT.

@@ -0,0 +1,113 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: GL extract interface file - scans PAYMASTF for
+      *          confirmed payments (SITUACAO DO PAGTO = 'S') dated on
+      *          the current business date (CTRLFILE) and writes a
+      *          fixed-format extract, GLEXTRF, so the general-ledger
+      *          system stops needing a manual re-entry of confirmed
+      *          payments every day.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMOGL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTRL-FILE ASSIGN TO "CTRLFILE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
+           SELECT PAY-MASTER-FILE ASSIGN TO "PAYMASTF"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PAY-ID
+               FILE STATUS IS WS-PAY-STATUS.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRF"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTRL-FILE.
+       COPY CTRLREC.
+       FD  PAY-MASTER-FILE.
+       COPY PAYMAST.
+       FD  GL-EXTRACT-FILE.
+       COPY GLEXTR.
+       WORKING-STORAGE SECTION.
+       77 WS-CTRL-STATUS          PIC X(02) VALUE "00".
+       77 WS-RUN-DATE             PIC 9(08) VALUE ZEROS.
+       77 WS-PAY-STATUS           PIC X(02) VALUE "00".
+       77 WS-GL-STATUS            PIC X(02) VALUE "00".
+       77 WS-EOF-PAY              PIC X(01) VALUE "N".
+          88 WS-FIM-PAY           VALUE "Y".
+       77 WS-QTD-EXTRAIDOS        PIC 9(05) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM CARREGA-DATA-CONTROLE
+            DISPLAY "DATA DO LOTE (CTRLFILE): " WS-RUN-DATE
+
+            OPEN INPUT PAY-MASTER-FILE
+            IF WS-PAY-STATUS NOT = "00"
+                DISPLAY "AVISO: PAYMASTF NAO ENCONTRADO OU VAZIO - "
+                    "NENHUM LANCAMENTO PARA EXTRAIR"
+                STOP RUN
+            END-IF
+
+            OPEN OUTPUT GL-EXTRACT-FILE
+            IF WS-GL-STATUS NOT = "00"
+                DISPLAY "ERRO AO ABRIR GLEXTRF - STATUS " WS-GL-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+
+            PERFORM EXTRAI-PAGAMENTOS-CONFIRMADOS
+
+            CLOSE GL-EXTRACT-FILE
+            CLOSE PAY-MASTER-FILE
+
+            DISPLAY "PAGAMENTOS EXTRAIDOS PARA O GL: "
+                WS-QTD-EXTRAIDOS
+
+            STOP RUN.
+
+       EXTRAI-PAGAMENTOS-CONFIRMADOS.
+            PERFORM UNTIL WS-FIM-PAY
+                READ PAY-MASTER-FILE NEXT RECORD
+                    AT END
+                        SET WS-FIM-PAY TO TRUE
+                    NOT AT END
+                        IF PAY-CONFIRM
+                            AND PAY-DATA-YYYYMMDD = WS-RUN-DATE
+                            MOVE PAY-ID TO GL-PAY-ID
+                            MOVE PAY-VALOR TO GL-VALOR
+                            MOVE PAY-DATA-YYYYMMDD TO
+                                GL-DATA-YYYYMMDD
+                            WRITE GL-EXTRACT-RECORD
+                            IF WS-GL-STATUS NOT = "00"
+                                PERFORM ERRO-GRAVACAO-GL
+                            END-IF
+                            ADD 1 TO WS-QTD-EXTRAIDOS
+                        END-IF
+                END-READ
+            END-PERFORM.
+
+       CARREGA-DATA-CONTROLE.
+            OPEN INPUT CTRL-FILE
+            IF WS-CTRL-STATUS NOT = "00"
+                DISPLAY "AVISO: CTRLFILE NAO ENCONTRADO - USANDO "
+                    "DATA ZERADA"
+            ELSE
+                READ CTRL-FILE
+                    AT END
+                        DISPLAY "AVISO: CTRLFILE VAZIO"
+                    NOT AT END
+                        MOVE CTRL-RUN-DATE TO WS-RUN-DATE
+                END-READ
+                CLOSE CTRL-FILE
+            END-IF.
+
+       ERRO-GRAVACAO-GL.
+            DISPLAY "ERRO AO GRAVAR GLEXTRF - STATUS " WS-GL-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN.
+       END PROGRAM DEMOGL.

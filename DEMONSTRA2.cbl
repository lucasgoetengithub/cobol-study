@@ -5,11 +5,25 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. DEMONSTRA2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTRL-FILE ASSIGN TO "CTRLFILE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CTRL-FILE.
+       COPY CTRLREC.
        WORKING-STORAGE SECTION.
+       77 WS-CTRL-STATUS          PIC X(02) VALUE "00".
        77 WS-MOSTRA               PIC X(20) VALUE SPACE.
+       77 WS-JA-EXECUTOU          PIC X(01) VALUE "N".
+          88 WS-CHECKPOINT-ATIVO  VALUE "Y".
+       77 WS-ULTIMA-DATA          PIC 9(08) VALUE ZEROS.
+       77 WS-TEM-ULTIMA-DATA      PIC X(01) VALUE "N".
+          88 WS-HISTORICO-DISPONIVEL VALUE "Y".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -17,8 +31,75 @@
       *>       ACCEPT WS-MOSTRA
       *>       DISPLAY 'WS-MOSTRA: ' WS-MOSTRA
 
+            PERFORM VERIFICA-CHECKPOINT
+
             ACCEPT WS-MOSTRA FROM DATE YYYYMMDD
             DISPLAY 'WS-MOSTRA: ' WS-MOSTRA
 
+            PERFORM VERIFICA-RELOGIO
+
+            IF WS-CHECKPOINT-ATIVO
+                AND WS-MOSTRA(1:8) = WS-ULTIMA-DATA
+                DISPLAY "AVISO: DATA DE EXECUCAO JA CAPTURADA "
+                    "NESTA RODADA - REINICIO DETECTADO"
+                DISPLAY "NENHUMA ALTERACAO FEITA NO CTRLFILE"
+                STOP RUN
+            END-IF
+
+            IF WS-CHECKPOINT-ATIVO
+                AND WS-MOSTRA(1:8) NOT = WS-ULTIMA-DATA
+                DISPLAY "AVISO: CHECKPOINT DE REINICIO ESTAVA ATIVO "
+                    "MAS A DATA CAPTURADA (" WS-MOSTRA(1:8)
+                    ") E DIFERENTE DA ULTIMA EXECUCAO ("
+                    WS-ULTIMA-DATA ") - POSSIVEL REINICIO APOS A "
+                    "VIRADA DA MEIA-NOITE, VERIFICAR SE O LOTE "
+                    "ANTERIOR FOI CONCLUIDO"
+            END-IF
+
+            MOVE WS-MOSTRA(1:8) TO CTRL-RUN-DATE
+            SET CTRL-JA-CAPTURADA TO TRUE
+
+            OPEN OUTPUT CTRL-FILE
+            IF WS-CTRL-STATUS NOT = "00"
+                PERFORM ERRO-GRAVACAO
+            END-IF
+
+            WRITE CTRL-RECORD
+
+            IF WS-CTRL-STATUS NOT = "00"
+                PERFORM ERRO-GRAVACAO
+            END-IF
+
+            CLOSE CTRL-FILE
+
+            STOP RUN.
+
+       ERRO-GRAVACAO.
+            DISPLAY "ERRO AO GRAVAR CTRLFILE - STATUS " WS-CTRL-STATUS
+            MOVE 16 TO RETURN-CODE
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+       VERIFICA-CHECKPOINT.
+            OPEN INPUT CTRL-FILE
+            IF WS-CTRL-STATUS = "00"
+                READ CTRL-FILE
+                    NOT AT END
+                        MOVE CTRL-RUN-DATE TO WS-ULTIMA-DATA
+                        SET WS-HISTORICO-DISPONIVEL TO TRUE
+                        IF CTRL-JA-CAPTURADA
+                            SET WS-CHECKPOINT-ATIVO TO TRUE
+                        END-IF
+                END-READ
+                CLOSE CTRL-FILE
+            END-IF.
+
+       VERIFICA-RELOGIO.
+            IF WS-HISTORICO-DISPONIVEL
+                AND WS-MOSTRA(1:8) < WS-ULTIMA-DATA
+                DISPLAY "ERRO: RELOGIO DO SISTEMA RETROCEDEU - DATA "
+                    "CAPTURADA " WS-MOSTRA(1:8) " E ANTERIOR A "
+                    "ULTIMA DATA DE EXECUCAO " WS-ULTIMA-DATA
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+       END PROGRAM DEMONSTRA2.

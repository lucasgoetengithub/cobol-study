@@ -6,21 +6,127 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMONSTRA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANSACF"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT CTRL-FILE ASSIGN TO "CTRLFILE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
+           SELECT BATCH-TOTAL-FILE ASSIGN TO "BATCHTOT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-BT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRAN-FILE.
+       COPY TRANREC.
+       FD  CTRL-FILE.
+       COPY CTRLREC.
+       FD  BATCH-TOTAL-FILE.
+       COPY BATCHTOT.
        WORKING-STORAGE SECTION.
-       77 WS-N1                 PIC 9(02) VALUE ZEROS.
-       77 WS-N2                 PIC 9(02) VALUE ZEROS.
-       77 WS-N3                 PIC Z(03) VALUE ZEROS.
+       77 WS-TRAN-STATUS         PIC X(02) VALUE "00".
+       77 WS-CTRL-STATUS         PIC X(02) VALUE "00".
+       77 WS-BT-STATUS           PIC X(02) VALUE "00".
+       77 WS-RUN-DATE            PIC 9(08) VALUE ZEROS.
+       77 WS-EOF                 PIC X(01) VALUE "N".
+          88 WS-END-OF-FILE      VALUE "Y".
+       77 WS-OVERFLOW            PIC X(01) VALUE "N".
+          88 WS-TEVE-OVERFLOW    VALUE "Y".
+       77 WS-N1                 PIC S9(05)V99 VALUE ZEROS.
+       77 WS-N2                 PIC 9(05) VALUE ZEROS.
+       77 WS-N3                 PIC Z(06)9.99- VALUE ZEROS.
+       77 WS-TOTAL              PIC S9(07)V99 VALUE ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            MOVE 5 TO WS-N1
-            MOVE 3 TO WS-N2
+            PERFORM CARREGA-DATA-CONTROLE
 
-            COMPUTE WS-N3 = WS-N1 + WS-N2
+            OPEN INPUT TRAN-FILE
+            IF WS-TRAN-STATUS NOT = "00"
+                DISPLAY "ERRO AO ABRIR TRANSACF - STATUS "
+                    WS-TRAN-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
 
+            PERFORM UNTIL WS-END-OF-FILE OR WS-TEVE-OVERFLOW
+                READ TRAN-FILE
+                    AT END
+                        SET WS-END-OF-FILE TO TRUE
+                    NOT AT END
+                        MOVE TRAN-AMOUNT TO WS-N1
+                        ADD 1 TO WS-N2
+                            ON SIZE ERROR
+                                SET WS-TEVE-OVERFLOW TO TRUE
+                        END-ADD
+                        ADD WS-N1 TO WS-TOTAL
+                            ON SIZE ERROR
+                                SET WS-TEVE-OVERFLOW TO TRUE
+                        END-ADD
+                END-READ
+            END-PERFORM
+
+            CLOSE TRAN-FILE
+
+            IF WS-TEVE-OVERFLOW
+                PERFORM ERRO-OVERFLOW
+            END-IF
+
+            COMPUTE WS-N3 = WS-TOTAL
+                ON SIZE ERROR
+                    PERFORM ERRO-OVERFLOW
+            END-COMPUTE
+
+            DISPLAY "DATA DO LOTE: " WS-RUN-DATE
+            DISPLAY "QUANTIDADE DE LANCAMENTOS: " WS-N2
             DISPLAY "O RESULTADO EH " WS-N3
 
+            PERFORM GRAVA-BATCH-TOTAL
+
+            STOP RUN.
+
+       GRAVA-BATCH-TOTAL.
+            MOVE WS-RUN-DATE TO BT-RUN-DATE
+            MOVE WS-TOTAL TO BT-TOTAL
+            MOVE WS-N2 TO BT-QTD-LANCAMENTOS
+
+            OPEN OUTPUT BATCH-TOTAL-FILE
+            IF WS-BT-STATUS NOT = "00"
+                PERFORM ERRO-GRAVACAO-BT
+            END-IF
+
+            WRITE BATCH-TOTAL-RECORD
+
+            IF WS-BT-STATUS NOT = "00"
+                PERFORM ERRO-GRAVACAO-BT
+            END-IF
+
+            CLOSE BATCH-TOTAL-FILE.
+
+       CARREGA-DATA-CONTROLE.
+            OPEN INPUT CTRL-FILE
+            IF WS-CTRL-STATUS NOT = "00"
+                DISPLAY "AVISO: CTRLFILE NAO ENCONTRADO - USANDO "
+                    "DATA ZERADA"
+            ELSE
+                READ CTRL-FILE
+                    AT END
+                        DISPLAY "AVISO: CTRLFILE VAZIO"
+                    NOT AT END
+                        MOVE CTRL-RUN-DATE TO WS-RUN-DATE
+                END-READ
+                CLOSE CTRL-FILE
+            END-IF.
+
+       ERRO-OVERFLOW.
+            DISPLAY "ERRO: ESTOURO DE CAPACIDADE NO TOTAL DO LOTE"
+            MOVE 16 TO RETURN-CODE
+            STOP RUN.
 
+       ERRO-GRAVACAO-BT.
+            DISPLAY "ERRO AO GRAVAR BATCHTOT - STATUS " WS-BT-STATUS
+            MOVE 16 TO RETURN-CODE
             STOP RUN.
        END PROGRAM DEMONSTRA.

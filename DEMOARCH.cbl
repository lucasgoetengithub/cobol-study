@@ -0,0 +1,143 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: year-end archive/purge job for the payment master
+      *          file - copies every PAYMASTF record dated before the
+      *          current fiscal year (the year in CTRLFILE's run date)
+      *          to the PAYHISTF history file, then deletes it from
+      *          the active master, so PAYMASTF and every report that
+      *          scans it doesn't just keep growing.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMOARCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTRL-FILE ASSIGN TO "CTRLFILE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
+           SELECT PAY-MASTER-FILE ASSIGN TO "PAYMASTF"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAY-ID
+               FILE STATUS IS WS-PAY-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO "PAYHISTF"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTRL-FILE.
+       COPY CTRLREC.
+       FD  PAY-MASTER-FILE.
+       COPY PAYMAST.
+       FD  HISTORY-FILE.
+       COPY PAYMAST REPLACING PAY-MASTER-RECORD BY HIST-PAY-RECORD.
+       WORKING-STORAGE SECTION.
+       77 WS-CTRL-STATUS          PIC X(02) VALUE "00".
+       77 WS-RUN-DATE             PIC 9(08) VALUE ZEROS.
+       77 WS-ANO-FISCAL           PIC 9(04) VALUE ZEROS.
+       77 WS-PAY-STATUS           PIC X(02) VALUE "00".
+       77 WS-HIST-STATUS          PIC X(02) VALUE "00".
+       77 WS-EOF-PAY              PIC X(01) VALUE "N".
+          88 WS-FIM-PAY           VALUE "Y".
+       77 WS-ANO-PAGAMENTO        PIC 9(04) VALUE ZEROS.
+       77 WS-QTD-ARQUIVADOS       PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-MANTIDOS         PIC 9(05) VALUE ZEROS.
+       77 WS-OPERACAO-PAY         PIC X(17) VALUE SPACE.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM CARREGA-DATA-CONTROLE
+            MOVE WS-RUN-DATE(1:4) TO WS-ANO-FISCAL
+            DISPLAY "ANO FISCAL CORRENTE: " WS-ANO-FISCAL
+
+            OPEN I-O PAY-MASTER-FILE
+            IF WS-PAY-STATUS = "05" OR WS-PAY-STATUS = "35"
+                DISPLAY "AVISO: PAYMASTF NAO ENCONTRADO - NADA A "
+                    "ARQUIVAR"
+                STOP RUN
+            END-IF
+            IF WS-PAY-STATUS NOT = "00"
+                DISPLAY "ERRO AO ABRIR PAYMASTF - STATUS "
+                    WS-PAY-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+
+            OPEN EXTEND HISTORY-FILE
+            IF WS-HIST-STATUS = "05" OR WS-HIST-STATUS = "35"
+                OPEN OUTPUT HISTORY-FILE
+            END-IF
+            IF WS-HIST-STATUS NOT = "00"
+                DISPLAY "ERRO AO ABRIR PAYHISTF - STATUS "
+                    WS-HIST-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+
+            PERFORM ARQUIVA-PAGAMENTOS
+
+            CLOSE HISTORY-FILE
+            CLOSE PAY-MASTER-FILE
+
+            DISPLAY "PAGAMENTOS ARQUIVADOS: " WS-QTD-ARQUIVADOS
+            DISPLAY "PAGAMENTOS MANTIDOS NO ATIVO: " WS-QTD-MANTIDOS
+
+            STOP RUN.
+
+       ARQUIVA-PAGAMENTOS.
+            PERFORM UNTIL WS-FIM-PAY
+                READ PAY-MASTER-FILE NEXT RECORD
+                    AT END
+                        SET WS-FIM-PAY TO TRUE
+                    NOT AT END
+                        MOVE PAY-DATA-YYYYMMDD OF PAY-MASTER-RECORD
+                            (1:4) TO WS-ANO-PAGAMENTO
+                        IF WS-ANO-PAGAMENTO < WS-ANO-FISCAL
+                            MOVE PAY-MASTER-RECORD TO HIST-PAY-RECORD
+                            WRITE HIST-PAY-RECORD
+                            IF WS-HIST-STATUS NOT = "00"
+                                PERFORM ERRO-GRAVACAO-HIST
+                            END-IF
+                            DELETE PAY-MASTER-FILE RECORD
+                                INVALID KEY
+                                    MOVE "EXCLUIR PAGAMENTO"
+                                        TO WS-OPERACAO-PAY
+                                    PERFORM ERRO-GRAVACAO-PAY
+                            END-DELETE
+                            ADD 1 TO WS-QTD-ARQUIVADOS
+                        ELSE
+                            ADD 1 TO WS-QTD-MANTIDOS
+                        END-IF
+                END-READ
+            END-PERFORM.
+
+       CARREGA-DATA-CONTROLE.
+            OPEN INPUT CTRL-FILE
+            IF WS-CTRL-STATUS NOT = "00"
+                DISPLAY "AVISO: CTRLFILE NAO ENCONTRADO - USANDO "
+                    "DATA ZERADA"
+            ELSE
+                READ CTRL-FILE
+                    AT END
+                        DISPLAY "AVISO: CTRLFILE VAZIO"
+                    NOT AT END
+                        MOVE CTRL-RUN-DATE TO WS-RUN-DATE
+                END-READ
+                CLOSE CTRL-FILE
+            END-IF.
+
+       ERRO-GRAVACAO-PAY.
+            DISPLAY "ERRO AO " WS-OPERACAO-PAY " "
+                PAY-ID OF PAY-MASTER-RECORD
+                " - STATUS " WS-PAY-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN.
+
+       ERRO-GRAVACAO-HIST.
+            DISPLAY "ERRO AO GRAVAR PAYHISTF PARA "
+                PAY-ID OF PAY-MASTER-RECORD
+                " - STATUS " WS-HIST-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN.
+       END PROGRAM DEMOARCH.
